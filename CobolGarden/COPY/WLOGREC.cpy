@@ -0,0 +1,20 @@
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *   WLOGREC.cpy                                                  *
+      *   One record per watering event written to GARDEN.LOG by       *
+      *   CobolGarden.cbl (15-OPEN-WATER/16-LOG-WATER-EVENT) and read   *
+      *   back by WATERRPT.cbl to build the usage report.               *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       01  WATERLOG-REC.
+           05  WLOG-DATE             PIC 9(08).
+           05  WLOG-TIME             PIC 9(08).
+           05  WLOG-ZONE             PIC 9(02).
+           05  WLOG-DURATION         PIC 9(03).
+      *-> A = AUTOMATIC (10-WORKING-CYCLE), M = MANUAL (KEY-PRESSED "1")
+           05  WLOG-TRIGGER          PIC X(01).
+               88  WLOG-AUTO             VALUE "A".
+               88  WLOG-MANUAL           VALUE "M".
+      *-> S = CONFIRMED SUCCESS, F = SERIAL/ARDUINO FAILURE (see 15-OPEN-WATER)
+           05  WLOG-STATUS           PIC X(01).
+               88  WLOG-SUCCESS          VALUE "S".
+               88  WLOG-FAILED           VALUE "F".
+           05  FILLER                PIC X(05)           VALUE SPACES.
