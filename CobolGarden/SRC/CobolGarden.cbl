@@ -8,16 +8,89 @@
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
       *                                                                *
-      *   USAGE:      TO CHANGE NUMBER OF DAYS AND NUMBER OF SECONDS   *
-      *               KEEPING WATER OPEN, CHANGE THE VALUE OF THESE    *
-      *               VARIABLES IN WORKING-STORAGE:                    *
+      *   USAGE:      NUMBER OF DAYS BETWEEN CYCLES, NUMBER OF SECONDS *
+      *               THE WATER IS KEPT OPEN, AND THE SERIAL PORT USED *
+      *               TO REACH THE ARDUINO ARE NO LONGER COMPILED IN.  *
+      *               THEY ARE READ AT STARTUP FROM GARDEN.SET (SEE    *
+      *               02-LOAD-SETTINGS).  EDIT THAT FILE, NOT THIS     *
+      *               PROGRAM, TO CHANGE THE SCHEDULE.  THE VALUES     *
+      *               BELOW ARE ONLY THE DEFAULTS USED WHEN GARDEN.SET *
+      *               IS MISSING.                                      *
       *                                                                *
       *               05 SETTINGS-NDAYS PIC  9(2)             VALUE 01.*
       *               05 SETTINGS-NSECS PIC  9(2)             VALUE 15.*
       *                                                                *
-      *               I AM PLANNING TO PUT THOSE SETTINGS IN A FILE    *
-      *               FOR FUTURE VERSIONS                              *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *   MODIFICATION HISTORY                                        *
       *                                                                *
+      *   DATE        BY    DESCRIPTION                                *
+      *   ----------  ----  ------------------------------------------ *
+      *   24.08.2023   IGP  ORIGINAL VERSION.                          *
+      *   02.09.2023   IGP  SETTINGS (NDAYS/NSECS/PORT) NOW READ FROM  *
+      *                     GARDEN.SET AT STARTUP INSTEAD OF BEING     *
+      *                     HARDCODED IN WORKING-STORAGE.              *
+      *   03.09.2023   IGP  EVERY 15-OPEN-WATER CYCLE NOW APPENDS A    *
+      *                     RECORD TO GARDEN.LOG (SEE WLOGREC.cpy)     *
+      *                     SO WATERING EVENTS LEAVE A HISTORY.        *
+      *   04.09.2023   IGP  GARDEN.ZON ADDS MULTIPLE IRRIGATION ZONES, *
+      *                     EACH WITH ITS OWN PORT/DURATION/INTERVAL;  *
+      *                     10-WORKING-CYCLE LOOPS OVER ALL OF THEM    *
+      *                     INSTEAD OF ASSUMING ONE VALVE ON COM3.     *
+      *   05.09.2023   IGP  GARDEN.RAN ADDS A RAIN-DELAY/HOLD-NEXT-    *
+      *                     CYCLE OVERRIDE (KEY-PRESSED "2" OR A       *
+      *                     SENSOR FEED) THAT SKIPS THE NEXT DUE       *
+      *                     CYCLE WITHOUT LOSING THE SCHEDULE.         *
+      *   06.09.2023   IGP  15-OPEN-WATER NOW CHECKS THE C$SYSTEM      *
+      *                     RETURN-CODE AND RAISES AN ON-SCREEN ALERT  *
+      *                     AND A FAILED GARDEN.LOG ENTRY WHEN THE     *
+      *                     SERIAL COMMAND TO THE ARDUINO COULD NOT    *
+      *                     BE CONFIRMED.                              *
+      *   07.09.2023   IGP  GARDEN.NXT PERSISTS EACH ZONE'S NEXT-      *
+      *                     WATERING TIMESTAMP ACROSS RESTARTS SO A    *
+      *                     REBOOT PARTWAY THROUGH AN INTERVAL DOES    *
+      *                     NOT PUSH THE SCHEDULE OUT.                 *
+      *   09.09.2023   IGP  GARDEN.SEA ADDS A PER-MONTH OVERRIDE OF    *
+      *                     NDAYS/NSECS SO THE SCHEDULE CAN RUN LONGER *
+      *                     AND MORE OFTEN IN SUMMER THAN IN WINTER.   *
+      *   16.09.2023   IGP  MANUAL WATER REQUESTS (KEY-PRESSED "1")    *
+      *                     ARE NOW REJECTED WHILE A CYCLE IS ALREADY  *
+      *                     RUNNING, AND CAPPED TO SETTINGS-MANUALCAP  *
+      *                     OPENS PER DAY.                             *
+      *   23.09.2023   IGP  10-WORKING-CYCLE NOW EXPORTS LIVE STATUS   *
+      *                     TO GARDEN.STA EVERY REFRESH FOR REMOTE     *
+      *                     MONITORING.                                *
+      *   24.09.2023   IGP  RAIN-DELAY HOLD IS NOW CONSUMED ONCE PER   *
+      *                     10-WORKING-CYCLE PASS INSTEAD OF BY THE    *
+      *                     FIRST ZONE THAT SEES IT, SO TWO ZONES DUE  *
+      *                     ON THE SAME TICK ARE BOTH HELD.            *
+      *   25.09.2023   IGP  10A-PROCESS-ZONE-CYCLE NOW COMPARES        *
+      *                     ZONE-NEXT-TIMESTAMP AGAINST WS-CURR-       *
+      *                     TIMESTAMP DIRECTLY INSTEAD OF VIA THE      *
+      *                     MOD-DAYS HEURISTIC, SO A TIMESTAMP         *
+      *                     RESTORED FROM GARDEN.NXT THAT IS ALREADY   *
+      *                     OVERDUE AFTER A RESTART STILL FIRES;       *
+      *                     03A-PARSE-ZONE-LINE AND                    *
+      *                     04A-PARSE-SEASON-LINE NOW STOP SHORT OF    *
+      *                     THEIR TABLE SIZES INSTEAD OF INDEXING      *
+      *                     PAST THEM; 07A-CLEAR-RAINDELAY-FLAG,       *
+      *                     07B-SET-RAINDELAY-FLAG AND 08-SAVE-NEXT-TS *
+      *                     NOW CHECK THEIR FILE OPEN STATUS BEFORE    *
+      *                     WRITING.                                   *
+      *   26.09.2023   IGP  10A-PROCESS-ZONE-CYCLE NOW SKIPS ITS OPEN  *
+      *                     (KEEPING THE RECALCULATED NEXT-TIMESTAMP)  *
+      *                     WHEN CYCLE-IN-PROGRESS, SAME INTERLOCK     *
+      *                     11A-CHECK-MANUAL-ALLOWED ALREADY ENFORCES  *
+      *                     FOR MANUAL OPENS, SO THE TWO THREADS CAN   *
+      *                     NO LONGER CALL 15-OPEN-WATER AT ONCE AND   *
+      *                     STEP ON EACH OTHER'S ZONE-ID/WS-EFF-NSECS  *
+      *                     WHEN 16-LOG-WATER-EVENT WRITES GARDEN.LOG; *
+      *                     15-OPEN-WATER NO LONGER CLEARS ITS COMM    *
+      *                     FAILURE ALERT UNTIL A CYCLE ACTUALLY       *
+      *                     SUCCEEDS, SO IT STAYS ON SCREEN INSTEAD OF *
+      *                     DISAPPEARING AS SOON AS THE FAILED CYCLE'S *
+      *                     WAIT ENDS.                                 *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
       *
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
@@ -35,6 +108,27 @@
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
        FILE-CONTROL.
+           SELECT SETTINGS-FILE      ASSIGN TO "GARDEN.SET"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-SETTINGS-STATUS.
+           SELECT WATERLOG-FILE      ASSIGN TO "GARDEN.LOG"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-WATERLOG-STATUS.
+           SELECT ZONE-FILE          ASSIGN TO "GARDEN.ZON"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-ZONE-STATUS.
+           SELECT RAINDELAY-FILE     ASSIGN TO "GARDEN.RAN"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-RAINDELAY-STATUS.
+           SELECT NEXTTS-FILE        ASSIGN TO "GARDEN.NXT"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-NEXTTS-STATUS.
+           SELECT SEASON-FILE        ASSIGN TO "GARDEN.SEA"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-SEASON-STATUS.
+           SELECT STATUS-FILE        ASSIGN TO "GARDEN.STA"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-STATUSOUT-STATUS.
       *
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
@@ -42,6 +136,27 @@
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
        FILE SECTION.
+      *
+       FD  SETTINGS-FILE.
+       01  SETTINGS-REC              PIC X(40).
+      *
+       FD  WATERLOG-FILE.
+           COPY "WLOGREC.cpy".
+      *
+       FD  ZONE-FILE.
+       01  ZONE-REC                  PIC X(40).
+      *
+       FD  RAINDELAY-FILE.
+       01  RAINDELAY-REC             PIC X(01).
+      *
+       FD  NEXTTS-FILE.
+       01  NEXTTS-REC                PIC X(20).
+      *
+       FD  SEASON-FILE.
+       01  SEASON-REC                PIC X(20).
+      *
+       FD  STATUS-FILE.
+       01  STATUS-REC                PIC X(80).
       *
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
@@ -59,8 +174,6 @@
        77 VIDEO-TIME         PIC  X(8)            VALUE "00:00:00".
        77 VIDEO-MESSAGE      PIC  X(15)           VALUE "Pump is off".
        77 BLINK-MESSAGE      PIC  X(15)           VALUE "WAIT PLEASE".
-       77 WS-DAYS            PIC  9(14)           VALUE ZERO.
-       77 MOD-DAYS           PIC  9(2)            VALUE ZERO.
        77 WS-DATE-NEXT       PIC  9(8)            VALUE 20991231.
        77 WS-D               PIC  99              VALUE ZERO.
        77 WS-DATE            PIC  9(8)            VALUE 20991231.
@@ -68,18 +181,124 @@
        77 WS-CURR-TIMESTAMP  PIC 9(14)            VALUE ZERO.
        77 WS-NEXT-TIMESTAMP  PIC 9(14)            VALUE ZERO.
       *
-      *-> change these 2 following variable to your needs
+      *-> these are only the defaults used when GARDEN.SET is missing;
+      *-> see 02-LOAD-SETTINGS
        01 SETTINGS-GROUP.
-          05 SETTINGS-NDAYS PIC  9(2)             VALUE 01.
-          05 SETTINGS-NSECS PIC  9(2)             VALUE 15.
+          05 SETTINGS-NDAYS     PIC  9(2)         VALUE 01.
+          05 SETTINGS-NSECS    PIC  9(2)         VALUE 15.
+          05 SETTINGS-PORT     PIC  X(08)        VALUE "COM3".
+          05 SETTINGS-BAUD     PIC  X(06)        VALUE "9600".
+          05 SETTINGS-DATABITS PIC  X(02)        VALUE "8".
+          05 SETTINGS-MANUALCAP PIC 9(02)        VALUE 05.
+      *
+      *-> GARDEN.SET read/parse work fields
+       77 WS-SETTINGS-STATUS    PIC  X(02)        VALUE "00".
+       01 WS-CFG-LABEL          PIC  X(10)        VALUE SPACES.
+       01 WS-CFG-VALUE          PIC  X(20)        VALUE SPACES.
+      *
+      *-> GARDEN.LOG (watering event log) work fields
+       77 WS-WATERLOG-STATUS    PIC  X(02)        VALUE "00".
+       77 WS-TRIGGER-TYPE       PIC  X(01)        VALUE "A".
+       77 WS-RESULT-STATUS      PIC  X(01)        VALUE "S".
+      *
+      *-> GARDEN.ZON (irrigation zones) work fields and table.  Each
+      *-> zone is its own valve with its own port, open duration and
+      *-> day interval; 10-WORKING-CYCLE runs the schedule check for
+      *-> every zone in turn (10A-PROCESS-ZONE-CYCLE).
+       77 WS-ZONE-STATUS        PIC  X(02)        VALUE "00".
+       77 ZONE-COUNT            PIC  9(02)        VALUE ZERO.
+       01 ZONE-TABLE.
+          05 ZONE-ENTRY OCCURS 10 TIMES INDEXED BY ZONE-IDX.
+             10 ZONE-ID              PIC 9(02).
+             10 ZONE-PORT            PIC X(08).
+             10 ZONE-BAUD            PIC X(06).
+             10 ZONE-DATABITS        PIC X(02).
+             10 ZONE-NSECS           PIC 9(02).
+             10 ZONE-NDAYS           PIC 9(02).
+             10 ZONE-NEXT-TIMESTAMP  PIC 9(14).
+             10 ZONE-DATE-NEXT       PIC 9(08).
+      *
+      *-> GARDEN.RAN (rain-delay / hold-next-cycle override) work field.
+      *-> Flip it to "Y" (by hand, or from a moisture/rain sensor feed
+      *-> that writes the same file) to make 10A-PROCESS-ZONE-CYCLE
+      *-> skip the next due cycle; 05-CALCULATE-NEXT-TS still advances
+      *-> the schedule so the interval does not drift.
+       77 WS-RAINDELAY-STATUS   PIC  X(02)        VALUE "00".
+       77 WS-HOLD-NEXT-CYCLE    PIC  X(01)        VALUE "N".
+          88 HOLD-NEXT-CYCLE        VALUE "Y".
+          88 NO-HOLD-NEXT-CYCLE     VALUE "N".
+      *-> Set by 10A-PROCESS-ZONE-CYCLE when a zone actually uses the
+      *-> hold this tick; 10-WORKING-CYCLE only clears GARDEN.RAN once,
+      *-> after every zone in the tick has had a chance to see it, so
+      *-> two zones due on the same day are both held instead of the
+      *-> first one clearing the flag out from under the second.
+       77 WS-RAINDELAY-CONSUMED PIC  X(01)        VALUE "N".
+          88 RAINDELAY-CONSUMED     VALUE "Y".
+      *
+      *-> GARDEN.NXT (persisted per-zone next-watering timestamp) work
+      *-> fields.  Written by 08-SAVE-NEXT-TS every time a zone's
+      *-> schedule is (re)computed, read back by 09-LOAD-NEXT-TS so a
+      *-> restart resumes the original countdown instead of starting
+      *-> a fresh one from FUNCTION CURRENT-DATE.
+       77 WS-NEXTTS-STATUS      PIC  X(02)        VALUE "00".
+       77 WS-NT-ZONE-ID         PIC  9(02)        VALUE ZERO.
+       77 WS-NT-TIMESTAMP       PIC  9(14)        VALUE ZERO.
+       77 WS-NT-FOUND           PIC  X(01)        VALUE "N".
+          88 NT-ZONE-FOUND          VALUE "Y".
+      *
+      *-> GARDEN.SEA (seasonal schedule) work fields and table.  Each
+      *-> entry overrides NDAYS/NSECS for one calendar month so summer
+      *-> and winter can run a different interval/duration than the
+      *-> zone's own NDAYS/NSECS; 04B-GET-EFFECTIVE-SCHEDULE looks up
+      *-> the current month and falls back to the zone's own values
+      *-> when no entry matches (or GARDEN.SEA is missing).
+       77 WS-SEASON-STATUS      PIC  X(02)        VALUE "00".
+       77 SEASON-COUNT          PIC  9(02)        VALUE ZERO.
+       01 SEASON-TABLE.
+          05 SEASON-ENTRY OCCURS 12 TIMES INDEXED BY SEASON-IDX.
+             10 SEASON-MONTH         PIC 9(02).
+             10 SEASON-NDAYS         PIC 9(02).
+             10 SEASON-NSECS         PIC 9(02).
+       77 WS-CURR-MONTH         PIC  9(02)        VALUE ZERO.
+       77 WS-EFF-NDAYS          PIC  9(02)        VALUE ZERO.
+       77 WS-EFF-NSECS          PIC  9(02)        VALUE ZERO.
+       77 WS-SEASON-FOUND       PIC  X(01)        VALUE "N".
+          88 SEASON-FOUND           VALUE "Y".
+      *
+      *-> Manual-open interlock (KEY-PRESSED "1") and daily cap.
+      *-> WS-CYCLE-BUSY is set while ANY cycle - automatic (10A-PROCESS-
+      *-> ZONE-CYCLE) or manual (11-MANUAL-OPEN-REQUEST) - is inside
+      *-> 15-OPEN-WATER, so a second manual press cannot overlap it.
+      *-> WS-MANUAL-COUNT/WS-MANUAL-COUNT-DATE cap how many manual
+      *-> opens are allowed per calendar day (SETTINGS-MANUALCAP).
+       77 WS-CYCLE-BUSY         PIC  X(01)        VALUE "N".
+          88 CYCLE-IN-PROGRESS      VALUE "Y".
+          88 CYCLE-IDLE             VALUE "N".
+       77 WS-MANUAL-COUNT       PIC  9(02)        VALUE ZERO.
+       77 WS-MANUAL-COUNT-DATE  PIC  9(08)        VALUE ZERO.
+       77 WS-MANUAL-ALLOWED     PIC  X(01)        VALUE "Y".
+          88 MANUAL-ALLOWED         VALUE "Y".
+      *
+      *-> GARDEN.STA (live status export for remote monitoring) work
+      *-> fields.  Rewritten every pass of 10-WORKING-CYCLE by
+      *-> 12-EXPORT-STATUS so another machine can read it and see
+      *-> whether the system is alive, on schedule, and what the last
+      *-> watering cycle did.
+       77 WS-STATUSOUT-STATUS   PIC  X(02)        VALUE "00".
+       77 WS-LAST-RESULT        PIC  X(01)        VALUE "-".
+          88 LAST-RESULT-NONE       VALUE "-".
+       77 WS-LAST-DATE          PIC  9(08)        VALUE ZERO.
+       77 WS-LAST-TIME          PIC  9(08)        VALUE ZERO.
 
       *-> Message to Arduino
        01 CMD-SEND-MESSAGE.
       *-> The command to start the Serial driver
           05 CMD-LINE0   PIC X(06)                VALUE "START ".
           05 CMD-LINE2   PIC X(21)       VALUE "IGP_SimpleSerial.exe ".
-      *-> passing arguments to it (port name, speed, databits)
-          05 CMD-LINE3   PIC X(12)                VALUE "COM3 9600 8 ".
+      *-> passing arguments to it (port name, speed, databits) - built
+      *-> from SETTINGS-PORT/SETTINGS-BAUD/SETTINGS-DATABITS at
+      *-> run time, see 15-OPEN-WATER
+          05 CMD-LINE3   PIC X(20)                VALUE SPACES.
       *-> See the .ino sketch attached: this is what arduino checks
           05 CMD-LINE4   PIC X(1)                 VALUE "1".
       *-> just a filler, nothing
@@ -126,6 +345,9 @@
               USING SETTINGS-NDAYS.
            03 LINE 15 COLUMN 49 HIGHLIGHT "DAYS"
               COLOR 8.
+           03 LINE 17 COLUMN 20
+              HIGHLIGHT "ENTER 2: TO SKIP NEXT CYCLE (RAIN DELAY)"
+              COLOR 4.
            03 LINE 19 COLUMN 20
               HIGHLIGHT "ENTER 1: FOR MANUAL WATER OPENING"
               COLOR 4.
@@ -154,7 +376,12 @@
             MOVE FUNCTION CURRENT-DATE(1:14)
               TO WS-CURR-TIMESTAMP
 
-            PERFORM 05-CALCULATE-NEXT-TS
+            PERFORM 02-LOAD-SETTINGS
+            PERFORM 03-LOAD-ZONES
+            PERFORM 04-LOAD-SEASONS
+            PERFORM 09-LOAD-NEXT-TS
+
+            PERFORM 05-CALCULATE-NEXT-TS-ALL-ZONES
 
             DISPLAY MAIN-SCREEN
             PERFORM THREAD 10-WORKING-CYCLE
@@ -168,41 +395,479 @@
                          SET ALL-DONE TO TRUE
 
                     WHEN KEY-PRESSED = "1"
-                         PERFORM 15-OPEN-WATER
+                         PERFORM 11-MANUAL-OPEN-REQUEST
+
+                    WHEN KEY-PRESSED = "2"
+                         PERFORM 07B-SET-RAINDELAY-FLAG
                 END-EVALUATE
             END-PERFORM
 
             PERFORM 99-END
             .
+      *----------------------------------------------------------------*
+       02-LOAD-SETTINGS.
+      *-> GARDEN.SET OVERRIDES THE WORKING-STORAGE DEFAULTS ABOVE.
+      *-> IF THE FILE IS MISSING, THE DEFAULTS STAY IN EFFECT.
+            OPEN INPUT SETTINGS-FILE
+            IF WS-SETTINGS-STATUS = "00"
+               PERFORM UNTIL WS-SETTINGS-STATUS = "10"
+                   READ SETTINGS-FILE
+                       AT END
+                           MOVE "10" TO WS-SETTINGS-STATUS
+                       NOT AT END
+                           PERFORM 02A-PARSE-SETTINGS-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE SETTINGS-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       02A-PARSE-SETTINGS-LINE.
+            MOVE SPACES TO WS-CFG-LABEL
+            MOVE SPACES TO WS-CFG-VALUE
+            UNSTRING SETTINGS-REC DELIMITED BY SPACE
+                     INTO WS-CFG-LABEL WS-CFG-VALUE
+
+            EVALUATE WS-CFG-LABEL
+                WHEN "NDAYS"
+                     MOVE WS-CFG-VALUE(1:2)  TO SETTINGS-NDAYS
+                WHEN "NSECS"
+                     MOVE WS-CFG-VALUE(1:2)  TO SETTINGS-NSECS
+                WHEN "PORT"
+                     MOVE WS-CFG-VALUE       TO SETTINGS-PORT
+                WHEN "BAUD"
+                     MOVE WS-CFG-VALUE       TO SETTINGS-BAUD
+                WHEN "DATABITS"
+                     MOVE WS-CFG-VALUE(1:2)  TO SETTINGS-DATABITS
+                WHEN "MANUALCAP"
+                     MOVE WS-CFG-VALUE(1:2)  TO SETTINGS-MANUALCAP
+                WHEN OTHER
+                     CONTINUE
+            END-EVALUATE
+            .
+      *----------------------------------------------------------------*
+       03-LOAD-ZONES.
+      *-> GARDEN.ZON HOLDS ONE LINE PER ZONE: ID PORT BAUD DATABITS
+      *-> NSECS NDAYS.  WHEN THE FILE IS MISSING OR EMPTY, A SINGLE
+      *-> ZONE IS BUILT FROM GARDEN.SET SO A BARE INSTALL STILL WORKS.
+            MOVE ZERO TO ZONE-COUNT
+            OPEN INPUT ZONE-FILE
+            IF WS-ZONE-STATUS = "00"
+               PERFORM UNTIL WS-ZONE-STATUS = "10"
+                   READ ZONE-FILE
+                       AT END
+                           MOVE "10" TO WS-ZONE-STATUS
+                       NOT AT END
+                           PERFORM 03A-PARSE-ZONE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ZONE-FILE
+            END-IF
+
+            IF ZONE-COUNT = ZERO
+               PERFORM 03B-DEFAULT-ZONE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       03A-PARSE-ZONE-LINE.
+      *-> ZONE-TABLE ONLY HOLDS 10 ENTRIES (SEE ZONE-ENTRY OCCURS 10);
+      *-> AN 11TH-OR-LATER LINE IN GARDEN.ZON IS IGNORED RATHER THAN
+      *-> INDEXED PAST THE TABLE.
+            IF ZONE-COUNT < 10
+               ADD 1 TO ZONE-COUNT
+               SET ZONE-IDX TO ZONE-COUNT
+               UNSTRING ZONE-REC DELIMITED BY SPACE
+                        INTO ZONE-ID(ZONE-IDX)   ZONE-PORT(ZONE-IDX)
+                             ZONE-BAUD(ZONE-IDX) ZONE-DATABITS(ZONE-IDX)
+                             ZONE-NSECS(ZONE-IDX) ZONE-NDAYS(ZONE-IDX)
+               MOVE ZERO TO ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+               MOVE ZERO TO ZONE-DATE-NEXT(ZONE-IDX)
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       03B-DEFAULT-ZONE.
+            MOVE 1                     TO ZONE-COUNT
+            SET ZONE-IDX               TO 1
+            MOVE 01                    TO ZONE-ID(ZONE-IDX)
+            MOVE SETTINGS-PORT         TO ZONE-PORT(ZONE-IDX)
+            MOVE SETTINGS-BAUD         TO ZONE-BAUD(ZONE-IDX)
+            MOVE SETTINGS-DATABITS     TO ZONE-DATABITS(ZONE-IDX)
+            MOVE SETTINGS-NSECS        TO ZONE-NSECS(ZONE-IDX)
+            MOVE SETTINGS-NDAYS        TO ZONE-NDAYS(ZONE-IDX)
+            MOVE ZERO                  TO ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+            MOVE ZERO                  TO ZONE-DATE-NEXT(ZONE-IDX)
+            .
+      *----------------------------------------------------------------*
+       04-LOAD-SEASONS.
+      *-> GARDEN.SEA HOLDS ONE LINE PER OVERRIDE MONTH: MONTH NDAYS
+      *-> NSECS.  A MONTH WITH NO ENTRY (OR A MISSING FILE) JUST KEEPS
+      *-> EACH ZONE'S OWN NDAYS/NSECS YEAR-ROUND.
+            MOVE ZERO TO SEASON-COUNT
+            OPEN INPUT SEASON-FILE
+            IF WS-SEASON-STATUS = "00"
+               PERFORM UNTIL WS-SEASON-STATUS = "10"
+                   READ SEASON-FILE
+                       AT END
+                           MOVE "10" TO WS-SEASON-STATUS
+                       NOT AT END
+                           PERFORM 04A-PARSE-SEASON-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE SEASON-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       04A-PARSE-SEASON-LINE.
+      *-> SEASON-TABLE ONLY HOLDS 12 ENTRIES (SEE SEASON-ENTRY OCCURS
+      *-> 12); A 13TH-OR-LATER LINE IN GARDEN.SEA IS IGNORED RATHER
+      *-> THAN INDEXED PAST THE TABLE.
+            IF SEASON-COUNT < 12
+               ADD 1 TO SEASON-COUNT
+               SET SEASON-IDX TO SEASON-COUNT
+               UNSTRING SEASON-REC DELIMITED BY SPACE
+                         INTO SEASON-MONTH(SEASON-IDX)
+                              SEASON-NDAYS(SEASON-IDX)
+                              SEASON-NSECS(SEASON-IDX)
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       04B-GET-EFFECTIVE-SCHEDULE.
+      *-> FOR THE ZONE CURRENTLY ADDRESSED BY ZONE-IDX, SETS
+      *-> WS-EFF-NDAYS/WS-EFF-NSECS TO THE CURRENT MONTH'S SEASON-TABLE
+      *-> OVERRIDE, OR TO THE ZONE'S OWN NDAYS/NSECS WHEN THE CURRENT
+      *-> MONTH HAS NO OVERRIDE ENTRY.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-CURR-MONTH
+            MOVE ZONE-NDAYS(ZONE-IDX)       TO WS-EFF-NDAYS
+            MOVE ZONE-NSECS(ZONE-IDX)       TO WS-EFF-NSECS
+
+            MOVE "N" TO WS-SEASON-FOUND
+            SET SEASON-IDX TO 1
+            PERFORM UNTIL SEASON-IDX > SEASON-COUNT OR SEASON-FOUND
+                IF SEASON-MONTH(SEASON-IDX) = WS-CURR-MONTH
+                   MOVE SEASON-NDAYS(SEASON-IDX) TO WS-EFF-NDAYS
+                   MOVE SEASON-NSECS(SEASON-IDX) TO WS-EFF-NSECS
+                   MOVE "Y" TO WS-SEASON-FOUND
+                ELSE
+                   SET SEASON-IDX UP BY 1
+                END-IF
+            END-PERFORM
+            .
+      *----------------------------------------------------------------*
+       05-CALCULATE-NEXT-TS-ALL-ZONES.
+      *-> A ZONE RESTORED FROM GARDEN.NXT BY 09-LOAD-NEXT-TS ALREADY
+      *-> HAS A NON-ZERO ZONE-NEXT-TIMESTAMP AND KEEPS IT; ONLY ZONES
+      *-> WITH NO PERSISTED SCHEDULE ARE COMPUTED FRESH.
+            SET ZONE-IDX TO 1
+            PERFORM UNTIL ZONE-IDX > ZONE-COUNT
+                IF ZONE-NEXT-TIMESTAMP(ZONE-IDX) = ZERO
+                   PERFORM 05-CALCULATE-NEXT-TS
+                END-IF
+                SET ZONE-IDX UP BY 1
+            END-PERFORM
+
+            PERFORM 05B-FIND-EARLIEST-NEXT-TS
+            PERFORM 08-SAVE-NEXT-TS
+            .
       *----------------------------------------------------------------*
        05-CALCULATE-NEXT-TS.
+      *-> OPERATES ON THE ZONE CURRENTLY ADDRESSED BY ZONE-IDX; USES
+      *-> THE SEASONAL OVERRIDE FOR THE CURRENT MONTH, IF ANY, IN
+      *-> PLACE OF THE ZONE'S OWN NDAYS.
+            PERFORM 04B-GET-EFFECTIVE-SCHEDULE
             MOVE FUNCTION CURRENT-DATE(1:14)
                                          TO WS-NEXT-TIMESTAMP
             MOVE WS-NEXT-TIMESTAMP(7:2)  TO WS-D
-            ADD  SETTINGS-NDAYS          TO WS-D
+            ADD  WS-EFF-NDAYS            TO WS-D
             MOVE WS-D                    TO WS-NEXT-TIMESTAMP(7:2)
-            MOVE WS-NEXT-TIMESTAMP(1:8)  TO WS-DATE-NEXT
+            MOVE WS-NEXT-TIMESTAMP
+                              TO ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+            MOVE WS-NEXT-TIMESTAMP(1:8)  TO ZONE-DATE-NEXT(ZONE-IDX)
+            .
+      *----------------------------------------------------------------*
+       05B-FIND-EARLIEST-NEXT-TS.
+      *-> THE SCREEN ONLY HAS ROOM FOR ONE "NEXT DATE"; SHOW THE
+      *-> EARLIEST ONE DUE ACROSS ALL ZONES.
+            SET ZONE-IDX TO 1
+            MOVE ZONE-NEXT-TIMESTAMP(ZONE-IDX) TO WS-NEXT-TIMESTAMP
+            SET ZONE-IDX TO 1
+            PERFORM UNTIL ZONE-IDX > ZONE-COUNT
+                IF ZONE-NEXT-TIMESTAMP(ZONE-IDX) < WS-NEXT-TIMESTAMP
+                   MOVE ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+                                             TO WS-NEXT-TIMESTAMP
+                END-IF
+                SET ZONE-IDX UP BY 1
+            END-PERFORM
+            MOVE WS-NEXT-TIMESTAMP(1:8) TO WS-DATE-NEXT
+            .
+      *----------------------------------------------------------------*
+       07-LOAD-RAINDELAY-FLAG.
+            MOVE "N" TO WS-HOLD-NEXT-CYCLE
+            OPEN INPUT RAINDELAY-FILE
+            IF WS-RAINDELAY-STATUS = "00"
+               READ RAINDELAY-FILE
+                   NOT AT END
+                       MOVE RAINDELAY-REC TO WS-HOLD-NEXT-CYCLE
+               END-READ
+               CLOSE RAINDELAY-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       07A-CLEAR-RAINDELAY-FLAG.
+      *-> THE HOLD ONLY APPLIES TO THE ONE CYCLE THAT WAS DUE; RESET
+      *-> THE FILE SO LATER CYCLES WATER NORMALLY AGAIN.
+            MOVE "N" TO WS-HOLD-NEXT-CYCLE
+            OPEN OUTPUT RAINDELAY-FILE
+            IF WS-RAINDELAY-STATUS = "00"
+               MOVE "N" TO RAINDELAY-REC
+               WRITE RAINDELAY-REC
+               CLOSE RAINDELAY-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       07B-SET-RAINDELAY-FLAG.
+      *-> MANUAL "HOLD NEXT CYCLE" TOGGLE (KEY-PRESSED = "2").  A
+      *-> MOISTURE/RAIN SENSOR FEED CAN SET THE SAME FILE INSTEAD.
+            OPEN OUTPUT RAINDELAY-FILE
+            IF WS-RAINDELAY-STATUS = "00"
+               MOVE "Y" TO RAINDELAY-REC
+               WRITE RAINDELAY-REC
+               CLOSE RAINDELAY-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       08-SAVE-NEXT-TS.
+      *-> REWRITES GARDEN.NXT FROM THE CURRENT ZONE-TABLE SO A RESTART
+      *-> CAN RESUME THE SCHEDULE INSTEAD OF RECOMPUTING IT FROM NOW.
+            OPEN OUTPUT NEXTTS-FILE
+            IF WS-NEXTTS-STATUS = "00"
+               SET ZONE-IDX TO 1
+               PERFORM UNTIL ZONE-IDX > ZONE-COUNT
+                   MOVE SPACES TO NEXTTS-REC
+                   STRING ZONE-ID(ZONE-IDX)        DELIMITED BY SIZE
+                          " "                      DELIMITED BY SIZE
+                          ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+                                                    DELIMITED BY SIZE
+                          INTO NEXTTS-REC
+                   END-STRING
+                   WRITE NEXTTS-REC
+                   SET ZONE-IDX UP BY 1
+               END-PERFORM
+               CLOSE NEXTTS-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       09-LOAD-NEXT-TS.
+            OPEN INPUT NEXTTS-FILE
+            IF WS-NEXTTS-STATUS = "00"
+               PERFORM UNTIL WS-NEXTTS-STATUS = "10"
+                   READ NEXTTS-FILE
+                       AT END
+                           MOVE "10" TO WS-NEXTTS-STATUS
+                       NOT AT END
+                           PERFORM 09A-APPLY-NEXT-TS-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE NEXTTS-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       09A-APPLY-NEXT-TS-LINE.
+            UNSTRING NEXTTS-REC DELIMITED BY SPACE
+                     INTO WS-NT-ZONE-ID WS-NT-TIMESTAMP
+
+            MOVE "N" TO WS-NT-FOUND
+            SET ZONE-IDX TO 1
+            PERFORM UNTIL ZONE-IDX > ZONE-COUNT OR NT-ZONE-FOUND
+                IF ZONE-ID(ZONE-IDX) = WS-NT-ZONE-ID
+                   MOVE WS-NT-TIMESTAMP
+                                  TO ZONE-NEXT-TIMESTAMP(ZONE-IDX)
+                   MOVE WS-NT-TIMESTAMP(1:8)
+                                  TO ZONE-DATE-NEXT(ZONE-IDX)
+                   MOVE "Y" TO WS-NT-FOUND
+                END-IF
+                SET ZONE-IDX UP BY 1
+            END-PERFORM
             .
       *----------------------------------------------------------------*
        15-OPEN-WATER.
-            MOVE "WATER IS OPEN"   TO VIDEO-MESSAGE
+      * -> OPENS THE VALVE FOR THE ZONE CURRENTLY ADDRESSED BY ZONE-IDX
+      * -> Timestamp used for the on-screen status and the watering log
+            ACCEPT WS-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-TIME FROM TIME
+
+      * -> WS-EFF-NSECS IS THE DURATION ACTUALLY USED BELOW - THE
+      * -> ZONE'S OWN NSECS, OR GARDEN.SEA'S OVERRIDE FOR THIS MONTH
+            PERFORM 04B-GET-EFFECTIVE-SCHEDULE
+
+            MOVE SPACES             TO VIDEO-MESSAGE
+            STRING "ZONE "          DELIMITED BY SIZE
+                   ZONE-ID(ZONE-IDX) DELIMITED BY SIZE
+                   " OPEN"          DELIMITED BY SIZE
+                   INTO VIDEO-MESSAGE
+            END-STRING
             MOVE "PLEASE WAIT"     TO BLINK-MESSAGE
+            MOVE "S"               TO WS-RESULT-STATUS
 
             DISPLAY INPUT-SETTINGS
             DISPLAY KEY-INPUT
 
+      * -> Building the port/speed/databits argument from GARDEN.ZON
+            MOVE SPACES             TO CMD-LINE3
+            STRING ZONE-PORT(ZONE-IDX)     DELIMITED BY SPACE
+                   " "                     DELIMITED BY SIZE
+                   ZONE-BAUD(ZONE-IDX)     DELIMITED BY SPACE
+                   " "                     DELIMITED BY SIZE
+                   ZONE-DATABITS(ZONE-IDX) DELIMITED BY SPACE
+                   " "                     DELIMITED BY SIZE
+                   INTO CMD-LINE3
+            END-STRING
+
       * -> Passing the number of seconds to the Arduino
-            MOVE SETTINGS-NSECS    TO CMD-LINE5
+            MOVE WS-EFF-NSECS          TO CMD-LINE5
 
       * -> Calling the Serial Driver and sending the message
+            MOVE ZERO       TO RETURN-CODE
             CALL "C$SYSTEM"  USING CMD-SEND-MESSAGE, 64
 
+      * -> C$SYSTEM returns the spawned process' exit status in
+      * -> RETURN-CODE; a non-zero status means IGP_SimpleSerial.exe
+      * -> could not be confirmed to have reached the Arduino (port
+      * -> busy, exe missing, etc.)
+            IF RETURN-CODE NOT = ZERO
+               MOVE "F"              TO WS-RESULT-STATUS
+               MOVE "COMM FAILURE"   TO VIDEO-MESSAGE
+               MOVE "CHECK ARDUINO"  TO BLINK-MESSAGE
+               DISPLAY INPUT-SETTINGS
+               DISPLAY KEY-INPUT
+            END-IF
+
       * -> Waiting for the same time to finish
-            CALL "C$SLEEP"   USING SETTINGS-NSECS
+            CALL "C$SLEEP"   USING WS-EFF-NSECS
+
+      * -> Display reset - but a COMM FAILURE alert stays on screen
+      * -> instead of being overwritten as though the cycle had
+      * -> succeeded; it is only cleared here by the next cycle that
+      * -> actually succeeds.
+            IF WS-RESULT-STATUS NOT = "F"
+               MOVE "Pump is off"     TO VIDEO-MESSAGE
+               MOVE SPACES            TO BLINK-MESSAGE
+            END-IF
+
+      * -> Remembered for GARDEN.STA (see 12-EXPORT-STATUS)
+            MOVE WS-DATE            TO WS-LAST-DATE
+            MOVE WS-TIME            TO WS-LAST-TIME
+            MOVE WS-RESULT-STATUS   TO WS-LAST-RESULT
 
-      * -> Display reset
-            MOVE "Pump is off"     TO VIDEO-MESSAGE
-            MOVE SPACES            TO BLINK-MESSAGE
+            PERFORM 16-LOG-WATER-EVENT
+            MOVE "A"                TO WS-TRIGGER-TYPE
+            .
+      *----------------------------------------------------------------*
+       16-LOG-WATER-EVENT.
+            OPEN EXTEND WATERLOG-FILE
+            IF WS-WATERLOG-STATUS = "05" OR WS-WATERLOG-STATUS = "35"
+               OPEN OUTPUT WATERLOG-FILE
+               CLOSE WATERLOG-FILE
+               OPEN EXTEND WATERLOG-FILE
+            END-IF
+
+            MOVE WS-DATE               TO WLOG-DATE
+            MOVE WS-TIME               TO WLOG-TIME
+            MOVE ZONE-ID(ZONE-IDX)     TO WLOG-ZONE
+            MOVE WS-EFF-NSECS          TO WLOG-DURATION
+            MOVE WS-TRIGGER-TYPE       TO WLOG-TRIGGER
+            MOVE WS-RESULT-STATUS      TO WLOG-STATUS
+
+            WRITE WATERLOG-REC
+            CLOSE WATERLOG-FILE
+            .
+      *----------------------------------------------------------------*
+       11-MANUAL-OPEN-REQUEST.
+      *-> KEY-PRESSED = "1".  REJECTS THE REQUEST INSTEAD OF LETTING IT
+      *-> OVERLAP A CYCLE ALREADY IN PROGRESS, AND CAPS HOW MANY MANUAL
+      *-> OPENS ARE ALLOWED PER DAY (SETTINGS-MANUALCAP).
+            PERFORM 11A-CHECK-MANUAL-ALLOWED
+            IF MANUAL-ALLOWED
+               SET CYCLE-IN-PROGRESS TO TRUE
+               MOVE "M"             TO WS-TRIGGER-TYPE
+               SET ZONE-IDX         TO 1
+               PERFORM 15-OPEN-WATER
+               SET CYCLE-IDLE       TO TRUE
+               ADD 1                TO WS-MANUAL-COUNT
+            ELSE
+               PERFORM 11B-SHOW-MANUAL-REJECT
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       11A-CHECK-MANUAL-ALLOWED.
+      *-> THE CAP RESETS ITSELF THE FIRST TIME A NEW CALENDAR DAY SEES
+      *-> A MANUAL REQUEST - NO MIDNIGHT HOUSEKEEPING PARAGRAPH NEEDED.
+            ACCEPT WS-DATE FROM DATE YYYYMMDD
+            IF WS-DATE NOT = WS-MANUAL-COUNT-DATE
+               MOVE WS-DATE TO WS-MANUAL-COUNT-DATE
+               MOVE ZERO    TO WS-MANUAL-COUNT
+            END-IF
+
+            EVALUATE TRUE
+                WHEN CYCLE-IN-PROGRESS
+                     MOVE "N" TO WS-MANUAL-ALLOWED
+                WHEN WS-MANUAL-COUNT NOT < SETTINGS-MANUALCAP
+                     MOVE "N" TO WS-MANUAL-ALLOWED
+                WHEN OTHER
+                     MOVE "Y" TO WS-MANUAL-ALLOWED
+            END-EVALUATE
+            .
+      *----------------------------------------------------------------*
+       11B-SHOW-MANUAL-REJECT.
+            IF CYCLE-IN-PROGRESS
+               MOVE "SYSTEM BUSY"   TO VIDEO-MESSAGE
+               MOVE "TRY AGAIN"     TO BLINK-MESSAGE
+            ELSE
+               MOVE "DAILY LIMIT"   TO VIDEO-MESSAGE
+               MOVE "REACHED"       TO BLINK-MESSAGE
+            END-IF
+            DISPLAY INPUT-SETTINGS
+            DISPLAY KEY-INPUT
+            .
+      *----------------------------------------------------------------*
+       12-EXPORT-STATUS.
+      *-> REWRITES GARDEN.STA EVERY PASS OF 10-WORKING-CYCLE SO ANOTHER
+      *-> MACHINE CAN SEE THE SYSTEM IS ALIVE, WHAT ITS SCHEDULE IS,
+      *-> AND WHAT THE LAST WATERING CYCLE DID, WITHOUT BEING AT THE
+      *-> CONSOLE.
+            OPEN OUTPUT STATUS-FILE
+            IF WS-STATUSOUT-STATUS = "00"
+               MOVE SPACES TO STATUS-REC
+               STRING "LASTDATE "      DELIMITED BY SIZE
+                      WS-LAST-DATE     DELIMITED BY SIZE
+                      " LASTTIME "     DELIMITED BY SIZE
+                      WS-LAST-TIME     DELIMITED BY SIZE
+                      INTO STATUS-REC
+               END-STRING
+               WRITE STATUS-REC
+
+               MOVE SPACES TO STATUS-REC
+               STRING "NEXTDATE "      DELIMITED BY SIZE
+                      WS-DATE-NEXT     DELIMITED BY SIZE
+                      INTO STATUS-REC
+               END-STRING
+               WRITE STATUS-REC
+
+               MOVE SPACES TO STATUS-REC
+               STRING "PUMPSTATE "     DELIMITED BY SIZE
+                      VIDEO-MESSAGE    DELIMITED BY SIZE
+                      INTO STATUS-REC
+               END-STRING
+               WRITE STATUS-REC
+
+               MOVE SPACES TO STATUS-REC
+               STRING "LASTRESULT "    DELIMITED BY SIZE
+                      WS-LAST-RESULT   DELIMITED BY SIZE
+                      INTO STATUS-REC
+               END-STRING
+               WRITE STATUS-REC
+
+               CLOSE STATUS-FILE
+            END-IF
             .
       *----------------------------------------------------------------*
        10-WORKING-CYCLE.
@@ -227,20 +892,58 @@
                 DISPLAY INPUT-SETTINGS
                 DISPLAY KEY-INPUT
 
-                COMPUTE WS-DAYS
-                   = WS-NEXT-TIMESTAMP - WS-CURR-TIMESTAMP
+                PERFORM 07-LOAD-RAINDELAY-FLAG
+                MOVE "N" TO WS-RAINDELAY-CONSUMED
 
-                COMPUTE MOD-DAYS
-                      = FUNCTION MOD(SETTINGS-NDAYS WS-DAYS)
+                SET ZONE-IDX TO 1
+                PERFORM UNTIL ZONE-IDX > ZONE-COUNT
+                    PERFORM 10A-PROCESS-ZONE-CYCLE
+                    SET ZONE-IDX UP BY 1
+                END-PERFORM
 
-                IF MOD-DAYS = ZERO
-                   PERFORM 05-CALCULATE-NEXT-TS
-                   PERFORM 15-OPEN-WATER
+      *-> CLEARED ONCE HERE, AFTER EVERY ZONE IN THIS TICK HAS BEEN
+      *-> GIVEN A CHANCE TO SEE THE HOLD - NOT INSIDE THE ZONE LOOP.
+                IF RAINDELAY-CONSUMED
+                   PERFORM 07A-CLEAR-RAINDELAY-FLAG
                 END-IF
 
+                PERFORM 12-EXPORT-STATUS
+
                 CALL "C$SLEEP" USING 0,500
             END-PERFORM
             .
+      *----------------------------------------------------------------*
+       10A-PROCESS-ZONE-CYCLE.
+      *-> CHECKS AND, IF DUE, RUNS THE SCHEDULE FOR THE ZONE CURRENTLY
+      *-> ADDRESSED BY ZONE-IDX.  COMPARING THE TIMESTAMPS DIRECTLY
+      *-> (RATHER THAN VIA AN EXACT-EQUALITY MOD-DAYS CHECK) MEANS A
+      *-> ZONE-NEXT-TIMESTAMP THAT ARRIVES ALREADY OVERDUE - E.G.
+      *-> RESTORED FROM GARDEN.NXT AFTER A RESTART THAT HAPPENED PAST
+      *-> THE EXACT SCHEDULED SECOND - IS STILL RECOGNIZED AS DUE
+      *-> INSTEAD OF NEVER FIRING AGAIN.
+            PERFORM 04B-GET-EFFECTIVE-SCHEDULE
+
+            IF ZONE-NEXT-TIMESTAMP(ZONE-IDX) NOT > WS-CURR-TIMESTAMP
+               PERFORM 05-CALCULATE-NEXT-TS
+               PERFORM 05B-FIND-EARLIEST-NEXT-TS
+               PERFORM 08-SAVE-NEXT-TS
+               IF HOLD-NEXT-CYCLE
+                  SET RAINDELAY-CONSUMED TO TRUE
+               ELSE
+                  IF CYCLE-IDLE
+      *-> A MANUAL OPEN (11-MANUAL-OPEN-REQUEST) MAY ALREADY BE INSIDE
+      *-> 15-OPEN-WATER'S C$SLEEP YIELD ON THE OTHER THREAD.  THE
+      *-> NEXT-TIMESTAMP ABOVE IS ALREADY ADVANCED EITHER WAY, SO
+      *-> SKIPPING THE OPEN HERE ONLY COSTS THIS ONE TICK, NOT THE
+      *-> ZONE'S SCHEDULE.
+                     MOVE "A"             TO WS-TRIGGER-TYPE
+                     SET CYCLE-IN-PROGRESS TO TRUE
+                     PERFORM 15-OPEN-WATER
+                     SET CYCLE-IDLE        TO TRUE
+                  END-IF
+               END-IF
+            END-IF
+            .
       *----------------------------------------------------------------*
        99-END.
             STOP RUN.
