@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "WATERRPT".
+       AUTHOR.        "ISAAC GARCIA PEVERI".
+       INSTALLATION.  "ISAAC GARCIA PEVERI".
+       DATE-WRITTEN.  02.09.2023.
+       DATE-COMPILED. 02.09.2023.
+       REMARKS.       ACUCOBOL-GT DIALECT 7.0.0.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *                                                                *
+      *   USAGE:      BATCH REPORT.  RUN AFTER CobolGarden HAS BEEN   *
+      *               LOGGING WATERING EVENTS TO GARDEN.LOG FOR A     *
+      *               WHILE.  READS GARDEN.LOG AND WRITES GARDEN.RPT  *
+      *               WITH SECONDS-OPEN AND CYCLES-RUN TOTALS BROKEN  *
+      *               OUT BY WEEK AND BY MONTH, SO THE WATER BILL CAN *
+      *               BE RECONCILED AGAINST WHAT THE SYSTEM ACTUALLY  *
+      *               DID.  THE SAME TOTALS ARE ALSO SHOWN ON-SCREEN. *
+      *                                                                *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *   MODIFICATION HISTORY                                        *
+      *                                                                *
+      *   DATE        BY    DESCRIPTION                                *
+      *   ----------  ----  ------------------------------------------ *
+      *   02.09.2023   IGP  ORIGINAL VERSION.                          *
+      *   25.09.2023   IGP  MONTH-TOTALS/WEEK-TOTALS ACCUMULATION NOW  *
+      *                     STOPS AT THEIR TABLE SIZES INSTEAD OF      *
+      *                     INDEXING PAST THEM; 20-WRITE-REPORT CHECKS *
+      *                     THE REPORT FILE'S OPEN STATUS; FAILURES    *
+      *                     NOW PRINT THROUGH A ZERO-SUPPRESSED        *
+      *                     PICTURE LIKE SECONDS/CYCLES DO.            *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-**
+      *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * E N V I R O N M E N T                                          *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * F I L E   C O N T R O L                                        *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       FILE-CONTROL.
+           SELECT WATERLOG-FILE      ASSIGN TO "GARDEN.LOG"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-WATERLOG-STATUS.
+           SELECT REPORT-FILE        ASSIGN TO "GARDEN.RPT"
+                  ORGANIZATION       IS LINE SEQUENTIAL
+                  FILE STATUS        IS WS-REPORT-STATUS.
+      *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * F I L E   S E C T I O N                                        *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       FILE SECTION.
+      *
+       FD  WATERLOG-FILE.
+           COPY "WLOGREC.cpy".
+      *
+       FD  REPORT-FILE.
+       01  REPORT-REC                PIC X(60).
+      *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * W O R K I N G   S T O R A G E   S E C T I O N                  *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       WORKING-STORAGE SECTION.
+       77 WS-WATERLOG-STATUS    PIC  X(02)        VALUE "00".
+       77 WS-REPORT-STATUS      PIC  X(02)        VALUE "00".
+      *
+      *-> WEEK-OF-MONTH USED TO BREAK OUT THE WEEKLY TOTALS; A PLAIN
+      *-> (DAY-1)/7+1 RECKONING, NOT AN ISO WEEK NUMBER.
+       77 WS-DAY                PIC  9(02)        VALUE ZERO.
+       77 WS-WEEKNO             PIC  9(02)        VALUE ZERO.
+       77 WS-FOUND              PIC  X(01)        VALUE "N".
+          88 ENTRY-FOUND            VALUE "Y".
+      *
+       01 MONTH-TOTALS.
+          05 MONTH-ENTRY OCCURS 60 TIMES INDEXED BY MON-IDX.
+             10 MONTH-KEY          PIC 9(06).
+             10 MONTH-SECONDS      PIC 9(07).
+             10 MONTH-CYCLES       PIC 9(05).
+             10 MONTH-FAILURES     PIC 9(05).
+       77 MONTH-COUNT           PIC  9(02)        VALUE ZERO.
+      *
+       01 WEEK-TOTALS.
+          05 WEEK-ENTRY OCCURS 80 TIMES INDEXED BY WEEK-IDX.
+             10 WEEK-KEY           PIC 9(08).
+             10 WEEK-SECONDS       PIC 9(07).
+             10 WEEK-CYCLES        PIC 9(05).
+             10 WEEK-FAILURES      PIC 9(05).
+       77 WEEK-COUNT            PIC  9(02)        VALUE ZERO.
+      *
+       01 WS-REPORT-LINE            PIC X(60)     VALUE SPACES.
+       01 WS-EDIT-KEY6              PIC 9(06)     VALUE ZERO.
+       01 WS-EDIT-KEY8              PIC 9(08)     VALUE ZERO.
+       01 WS-EDIT-SECS              PIC ZZZZZZ9   VALUE ZERO.
+       01 WS-EDIT-CYCLES            PIC ZZZZ9     VALUE ZERO.
+       01 WS-EDIT-FAILURES          PIC ZZZZ9     VALUE ZERO.
+      *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * P R O C E D U R E   D I V I S I O N                            *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       00-MAIN.
+            PERFORM 10-READ-WATERLOG
+            PERFORM 20-WRITE-REPORT
+            PERFORM 99-END
+            .
+      *----------------------------------------------------------------*
+       10-READ-WATERLOG.
+            OPEN INPUT WATERLOG-FILE
+            IF WS-WATERLOG-STATUS NOT = "00"
+               DISPLAY "GARDEN.LOG NOT FOUND - NOTHING TO REPORT"
+            ELSE
+               PERFORM UNTIL WS-WATERLOG-STATUS = "10"
+                   READ WATERLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-WATERLOG-STATUS
+                       NOT AT END
+                           PERFORM 10A-ACCUMULATE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE WATERLOG-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       10A-ACCUMULATE-RECORD.
+            MOVE WLOG-DATE(1:6)   TO WS-EDIT-KEY6
+            MOVE WLOG-DATE(7:2)   TO WS-DAY
+            COMPUTE WS-WEEKNO = ((WS-DAY - 1) / 7) + 1
+            COMPUTE WS-EDIT-KEY8 = WS-EDIT-KEY6 * 100 + WS-WEEKNO
+
+            PERFORM 10B-ACCUMULATE-MONTH
+            PERFORM 10C-ACCUMULATE-WEEK
+            .
+      *----------------------------------------------------------------*
+       10B-ACCUMULATE-MONTH.
+      *-> MONTH-TOTALS ONLY HOLDS 60 ENTRIES (SEE MONTH-ENTRY OCCURS
+      *-> 60); A 61ST DISTINCT MONTH IN GARDEN.LOG IS DROPPED FROM THE
+      *-> REPORT RATHER THAN INDEXED PAST THE TABLE.
+            MOVE "N" TO WS-FOUND
+            SET MON-IDX TO 1
+            PERFORM UNTIL MON-IDX > MONTH-COUNT OR ENTRY-FOUND
+                IF MONTH-KEY(MON-IDX) = WS-EDIT-KEY6
+                   MOVE "Y" TO WS-FOUND
+                ELSE
+                   SET MON-IDX UP BY 1
+                END-IF
+            END-PERFORM
+
+            IF NOT ENTRY-FOUND AND MONTH-COUNT < 60
+               ADD 1 TO MONTH-COUNT
+               SET MON-IDX TO MONTH-COUNT
+               MOVE WS-EDIT-KEY6 TO MONTH-KEY(MON-IDX)
+               MOVE ZERO         TO MONTH-SECONDS(MON-IDX)
+               MOVE ZERO         TO MONTH-CYCLES(MON-IDX)
+               MOVE ZERO         TO MONTH-FAILURES(MON-IDX)
+               MOVE "Y"          TO WS-FOUND
+            END-IF
+
+            IF ENTRY-FOUND
+               IF WLOG-SUCCESS
+                  ADD WLOG-DURATION TO MONTH-SECONDS(MON-IDX)
+                  ADD 1             TO MONTH-CYCLES(MON-IDX)
+               ELSE
+                  ADD 1             TO MONTH-FAILURES(MON-IDX)
+               END-IF
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       10C-ACCUMULATE-WEEK.
+      *-> WEEK-TOTALS ONLY HOLDS 80 ENTRIES (SEE WEEK-ENTRY OCCURS 80);
+      *-> AN 81ST DISTINCT WEEK-KEY IN GARDEN.LOG IS DROPPED FROM THE
+      *-> REPORT RATHER THAN INDEXED PAST THE TABLE.
+            MOVE "N" TO WS-FOUND
+            SET WEEK-IDX TO 1
+            PERFORM UNTIL WEEK-IDX > WEEK-COUNT OR ENTRY-FOUND
+                IF WEEK-KEY(WEEK-IDX) = WS-EDIT-KEY8
+                   MOVE "Y" TO WS-FOUND
+                ELSE
+                   SET WEEK-IDX UP BY 1
+                END-IF
+            END-PERFORM
+
+            IF NOT ENTRY-FOUND AND WEEK-COUNT < 80
+               ADD 1 TO WEEK-COUNT
+               SET WEEK-IDX TO WEEK-COUNT
+               MOVE WS-EDIT-KEY8 TO WEEK-KEY(WEEK-IDX)
+               MOVE ZERO         TO WEEK-SECONDS(WEEK-IDX)
+               MOVE ZERO         TO WEEK-CYCLES(WEEK-IDX)
+               MOVE ZERO         TO WEEK-FAILURES(WEEK-IDX)
+               MOVE "Y"          TO WS-FOUND
+            END-IF
+
+            IF ENTRY-FOUND
+               IF WLOG-SUCCESS
+                  ADD WLOG-DURATION TO WEEK-SECONDS(WEEK-IDX)
+                  ADD 1             TO WEEK-CYCLES(WEEK-IDX)
+               ELSE
+                  ADD 1             TO WEEK-FAILURES(WEEK-IDX)
+               END-IF
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       20-WRITE-REPORT.
+            OPEN OUTPUT REPORT-FILE
+            IF WS-REPORT-STATUS = "00"
+               MOVE "WATER USAGE REPORT - GARDEN.LOG" TO WS-REPORT-LINE
+               PERFORM 20Z-EMIT-LINE
+
+               MOVE "MONTH (YYYYMM)  SECONDS  CYCLES  FAILURES"
+                                                     TO WS-REPORT-LINE
+               PERFORM 20Z-EMIT-LINE
+
+               SET MON-IDX TO 1
+               PERFORM UNTIL MON-IDX > MONTH-COUNT
+                   PERFORM 20A-EMIT-MONTH-LINE
+                   SET MON-IDX UP BY 1
+               END-PERFORM
+
+               MOVE SPACES TO WS-REPORT-LINE
+               PERFORM 20Z-EMIT-LINE
+
+               MOVE "WEEK (YYYYMMWW)  SECONDS  CYCLES  FAILURES"
+                                                     TO WS-REPORT-LINE
+               PERFORM 20Z-EMIT-LINE
+
+               SET WEEK-IDX TO 1
+               PERFORM UNTIL WEEK-IDX > WEEK-COUNT
+                   PERFORM 20B-EMIT-WEEK-LINE
+                   SET WEEK-IDX UP BY 1
+               END-PERFORM
+
+               CLOSE REPORT-FILE
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       20A-EMIT-MONTH-LINE.
+            MOVE MONTH-SECONDS(MON-IDX)  TO WS-EDIT-SECS
+            MOVE MONTH-CYCLES(MON-IDX)   TO WS-EDIT-CYCLES
+            MOVE MONTH-FAILURES(MON-IDX) TO WS-EDIT-FAILURES
+            MOVE SPACES                  TO WS-REPORT-LINE
+            STRING MONTH-KEY(MON-IDX)    DELIMITED BY SIZE
+                   "          "          DELIMITED BY SIZE
+                   WS-EDIT-SECS          DELIMITED BY SIZE
+                   "  "                  DELIMITED BY SIZE
+                   WS-EDIT-CYCLES        DELIMITED BY SIZE
+                   "   "                 DELIMITED BY SIZE
+                   WS-EDIT-FAILURES      DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            END-STRING
+            PERFORM 20Z-EMIT-LINE
+            .
+      *----------------------------------------------------------------*
+       20B-EMIT-WEEK-LINE.
+            MOVE WEEK-SECONDS(WEEK-IDX)  TO WS-EDIT-SECS
+            MOVE WEEK-CYCLES(WEEK-IDX)   TO WS-EDIT-CYCLES
+            MOVE WEEK-FAILURES(WEEK-IDX) TO WS-EDIT-FAILURES
+            MOVE SPACES                  TO WS-REPORT-LINE
+            STRING WEEK-KEY(WEEK-IDX)    DELIMITED BY SIZE
+                   "        "            DELIMITED BY SIZE
+                   WS-EDIT-SECS          DELIMITED BY SIZE
+                   "  "                  DELIMITED BY SIZE
+                   WS-EDIT-CYCLES        DELIMITED BY SIZE
+                   "   "                 DELIMITED BY SIZE
+                   WS-EDIT-FAILURES      DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            END-STRING
+            PERFORM 20Z-EMIT-LINE
+            .
+      *----------------------------------------------------------------*
+       20Z-EMIT-LINE.
+            MOVE WS-REPORT-LINE TO REPORT-REC
+            WRITE REPORT-REC
+            DISPLAY WS-REPORT-LINE
+            .
+      *----------------------------------------------------------------*
+       99-END.
+            STOP RUN.
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      * E O F                                                       *
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
+      *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++*
